@@ -0,0 +1,9 @@
+      ******************************************************************
+      * LOCATION.CPY
+      * Location extract record - one location/site per record.
+      ******************************************************************
+        03 LOC-SITE-CODE        PIC X(05).
+        03 LOC-REGION-CODE      PIC X(02).
+        03 LOC-ZIP-CODE         PIC X(05).
+        03 LOC-NAME             PIC X(30).
+        03 LOC-ADDRESS          PIC X(58).
