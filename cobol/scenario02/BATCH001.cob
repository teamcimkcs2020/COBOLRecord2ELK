@@ -6,10 +6,30 @@
        FILE-CONTROL.
          SELECT IN-FILE ASSIGN TO IN-FILE-NAME
                         ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT OUT-FILE ASSIGN TO OUT-FILE-NAME.
+         SELECT OUT-FILE ASSIGN TO OUT-FILE-NAME
+                         FILE STATUS IS OUT-FILE-STATUS.
+         SELECT REJECT-FILE ASSIGN TO REJECT-FILE-NAME
+                         FILE STATUS IS REJECT-FILE-STATUS.
+         SELECT LOG-FILE ASSIGN TO LOG-FILE-NAME
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS LOG-FILE-STATUS.
+         SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINT-FILE-NAME
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS CKPT-FILE-STATUS.
+         SELECT LOCATION-MASTER-FILE ASSIGN TO LMST-FILE-NAME
+                         ORGANIZATION IS INDEXED
+                         ACCESS MODE IS RANDOM
+                         RECORD KEY IS LMST-SITE-CODE
+                         FILE STATUS IS LMST-FILE-STATUS.
+         SELECT COMPLETION-SUMMARY-FILE
+                         ASSIGN TO COMPLETION-SUMMARY-FILE-NAME
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS COMPLETION-SUMMARY-FILE-STATUS.
+         SELECT TEMP-OUT-FILE ASSIGN TO TEMP-OUT-FILE-NAME.
+         SELECT TEMP-REJECT-FILE ASSIGN TO TEMP-REJECT-FILE-NAME.
       *
        DATA DIVISION.
-      ************************************ 
+      ************************************
        FILE SECTION.
        FD  IN-FILE  LABEL RECORD STANDARD
                     BLOCK CONTAINS 0 RECORDS.
@@ -18,15 +38,51 @@
        FD  OUT-FILE LABEL RECORD OMITTED.
        01 OUT-REC.
         COPY "location.cpy".
-      ************************************ 
+      * Enrichment fields looked up from LOCATION-MASTER-FILE by site
+      * code (req006) - not present on the input extract itself.
+        03 OUT-DISTRICT-CODE    PIC X(02).
+        03 OUT-TIMEZONE         PIC X(03).
+       FD  REJECT-FILE LABEL RECORD OMITTED.
+       01 REJECT-REC.
+         02 REJ-DATA.
+           COPY "location.cpy".
+         02 REJ-REASON PIC X(40).
+       FD  LOG-FILE LABEL RECORD OMITTED.
+       01 LOG-OUT-REC PIC X(300).
+       FD  CHECKPOINT-FILE LABEL RECORD OMITTED.
+       01 CKPT-REC.
+         03 CKPT-REC-READ     PIC 9(8).
+         03 CKPT-REC-WRITTEN  PIC 9(8).
+         03 CKPT-REC-REJECTED PIC 9(8).
+       FD  LOCATION-MASTER-FILE LABEL RECORD OMITTED.
+       01 LOCATION-MASTER-REC.
+         COPY "location-master.cpy".
+       FD  COMPLETION-SUMMARY-FILE LABEL RECORD OMITTED.
+       01 COMPLETION-SUMMARY-REC PIC X(160).
+       FD  TEMP-OUT-FILE LABEL RECORD OMITTED.
+       01 TEMP-OUT-REC PIC X(105).
+       FD  TEMP-REJECT-FILE LABEL RECORD OMITTED.
+       01 TEMP-REJECT-REC PIC X(140).
+      ************************************
        WORKING-STORAGE SECTION.
        01 IN-DATA.
          COPY "location.cpy".
       *   03  IN-STR PIC X(10).
        01 FLG-EOF PIC X(01).
-      *     
-       01 IN-FILE-NAME  PIC X(255).
-       01 OUT-FILE-NAME PIC X(255). 
+      *
+       01 IN-FILE-NAME     PIC X(255).
+       01 OUT-FILE-NAME    PIC X(255).
+       01 REJECT-FILE-NAME PIC X(255).
+       01 LOG-FILE-NAME     PIC X(255).
+       01 CHECKPOINT-FILE-NAME PIC X(255).
+       01 LMST-FILE-NAME       PIC X(255).
+       01 COMPLETION-SUMMARY-FILE-NAME PIC X(255).
+       01 TEMP-OUT-FILE-NAME    PIC X(255).
+       01 TEMP-REJECT-FILE-NAME PIC X(255).
+       01 OUT-FILE-STATUS    PIC X(02).
+       01 REJECT-FILE-STATUS PIC X(02).
+       01 LOG-FILE-STATUS    PIC X(02).
+       01 COMPLETION-SUMMARY-FILE-STATUS PIC X(02).
       *
        01 CURRENT-DATE.
           03 CD-YEAR  PIC 9(4).
@@ -36,7 +92,7 @@
           03 CT-HOURS   PIC 9(2).
           03 CT-MINUTES PIC 9(2).
           03 CT-SECONDS PIC 9(2).
-          03 CT-10MSEC  PIC 9(2). 
+          03 CT-10MSEC  PIC 9(2).
       *
        01 APL-LOG.
           03 AL-YEAR    PIC 9(4).
@@ -61,25 +117,94 @@
       *
        01 D-VALUE01 PIC 9(8) VALUE 0.
        01 D-VALUE02 PIC 9(8) VALUE 0.
+       01 D-VALUE03 PIC 9(8) VALUE 0.
+       01 MATCH-FLAG PIC X(01).
+      *
+      * Location record validation working fields
+       01 VL-VALID-REC   PIC X(01).
+       01 VL-ERROR-TEXT  PIC X(40).
+       01 LOC-REJECT-COUNT PIC 9(8) VALUE 0.
+      *
+      * Structured (ELK-ready) log record built from APL-LOG
+       01 LG-TIMESTAMP PIC X(22).
+       01 LG-MSGTXT-TRIM PIC X(100).
+      *
+      * Checkpoint / restart control
+       01 CKPT-FILE-STATUS    PIC X(02).
+       01 CKPT-LAST-READ      PIC 9(8) VALUE 0.
+       01 CKPT-LAST-WRITTEN   PIC 9(8) VALUE 0.
+       01 CKPT-LAST-REJECTED  PIC 9(8) VALUE 0.
+       01 CKPT-RESUME-FLAG    PIC X(01) VALUE "N".
+       01 CKPT-SKIP-COUNT     PIC 9(8) VALUE 0.
+       01 CKPT-INTERVAL       PIC 9(8) VALUE 1000.
+       01 TRUNC-COUNT         PIC 9(8) VALUE 0.
+       01 TRUNC-EOF           PIC X(01) VALUE "N".
+      *
+      * Location master (keyed) lookup control
+       01 LMST-FILE-STATUS    PIC X(02).
+      *
+      * Required environment variable validation
+       01 VE-MISSING-VAR      PIC X(20).
+      *
+      * Completion summary report (ops shift handover)
+       01 CS-START-TIMESTAMP   PIC X(22).
+       01 CS-END-TIMESTAMP     PIC X(22).
+       01 CS-START-SECONDS     PIC 9(8).
+       01 CS-END-SECONDS       PIC 9(8).
+       01 CS-ELAPSED-SECONDS   PIC 9(8).
+       01 CS-ELAPSED-HH        PIC 9(2).
+       01 CS-ELAPSED-MM        PIC 9(2).
+       01 CS-ELAPSED-SS        PIC 9(2).
+       01 CS-ELAPSED-DISPLAY   PIC X(08).
       *
        PROCEDURE DIVISION.
       ***********************************
-      * Main 
+      * Main
        PGM-MAIN SECTION.
        PGM-MAIN-S.
       * Initialize
            ACCEPT IN-FILE-NAME FROM ENVIRONMENT "INFILENAME".
            ACCEPT OUT-FILE-NAME FROM ENVIRONMENT "OUTFILENAME".
            ACCEPT AL-BATCHID FROM ENVIRONMENT "BATCHID".
+           ACCEPT REJECT-FILE-NAME FROM ENVIRONMENT "REJECTFILENAME".
+           ACCEPT LOG-FILE-NAME FROM ENVIRONMENT "LOGFILENAME".
+           ACCEPT CHECKPOINT-FILE-NAME
+                  FROM ENVIRONMENT "CHECKPOINTFILENAME".
+           ACCEPT LMST-FILE-NAME
+                  FROM ENVIRONMENT "LOCATIONMASTERFILENAME".
+           ACCEPT COMPLETION-SUMMARY-FILE-NAME
+                  FROM ENVIRONMENT "COMPLETIONSUMMARYFILENAME".
+      *
+           PERFORM VALIDATE-ENVIRONMENT.
+      *
+           PERFORM RESTART-CHECK.
+           IF CKPT-RESUME-FLAG = "Y"
+               PERFORM TRUNCATE-OUTPUT-FILES
+           END-IF.
+           PERFORM FILE-OPEN.
       *
            MOVE SPACE TO AL-MSGTXT.
            MOVE "MSGID001" TO AL-MSGID.
            MOVE "Begin Program" TO AL-MSGTXT.
            PERFORM WRITE-LOG.
+           MOVE LG-TIMESTAMP TO CS-START-TIMESTAMP.
+           COMPUTE CS-START-SECONDS =
+               AL-HOURS * 3600 + AL-MINUTES * 60 + AL-SECONDS.
       *
-           PERFORM FILE-OPEN.
+           IF CKPT-RESUME-FLAG = "Y"
+               MOVE CKPT-LAST-READ TO D-VALUE02
+               MOVE CKPT-LAST-WRITTEN TO D-VALUE03
+               MOVE CKPT-LAST-REJECTED TO LOC-REJECT-COUNT
+               MOVE SPACE TO AL-MSGTXT
+               MOVE "MSGID007" TO AL-MSGID
+               STRING "Resuming from checkpoint after record "
+                      CKPT-LAST-WRITTEN DELIMITED BY SIZE
+                      INTO AL-MSGTXT
+               PERFORM WRITE-LOG
+               PERFORM CHECKPOINT-SKIP
+           END-IF.
       * Main Logic
-           PERFORM FILE-READ.             
+           PERFORM FILE-READ.
            PERFORM FILE-WRITE-READ
                    UNTIL FLG-EOF = '1'.
       * Finalize
@@ -88,6 +213,35 @@
            MOVE "MSGID002" TO AL-MSGID.
            MOVE "End Program" TO AL-MSGTXT.
            PERFORM WRITE-LOG.
+           MOVE LG-TIMESTAMP TO CS-END-TIMESTAMP.
+           COMPUTE CS-END-SECONDS =
+               AL-HOURS * 3600 + AL-MINUTES * 60 + AL-SECONDS.
+      *
+           IF D-VALUE02 = D-VALUE03 + LOC-REJECT-COUNT
+               MOVE "Y" TO MATCH-FLAG
+           ELSE
+               MOVE "N" TO MATCH-FLAG
+           END-IF.
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID005" TO AL-MSGID.
+           STRING "Records read: " D-VALUE02
+                  ", Records written: " D-VALUE03
+                  ", Rejected: " LOC-REJECT-COUNT
+                  ", Match: " MATCH-FLAG
+                  DELIMITED BY SIZE INTO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+           PERFORM WRITE-COMPLETION-SUMMARY.
+      *
+      * Job completed cleanly - clear the checkpoint so the next run
+      * starts a fresh file from record one instead of resuming.
+           MOVE 0 TO CKPT-REC-READ.
+           MOVE 0 TO CKPT-REC-WRITTEN.
+           MOVE 0 TO CKPT-REC-REJECTED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE LOG-FILE.
        PGM-MAIN-E.
            STOP RUN.
       *********************************
@@ -104,15 +258,328 @@
            MOVE CT-SECONDS TO AL-SECONDS.
            MOVE CT-10MSEC TO AL-10MSEC.
            DISPLAY APL-LOG.
+      *
+      * Also emit the same event as a JSON record for Logstash to
+      * pick up directly from LOG-FILE.
+           STRING AL-YEAR    "-" AL-MONTH   "-" AL-DAY
+                  "T" AL-HOURS "." AL-MINUTES "." AL-SECONDS
+                  "." AL-10MSEC
+                  DELIMITED BY SIZE INTO LG-TIMESTAMP.
+           MOVE FUNCTION TRIM(AL-MSGTXT) TO LG-MSGTXT-TRIM.
+           MOVE SPACE TO LOG-OUT-REC.
+           STRING
+               '{"timestamp":"'  LG-TIMESTAMP               '",'
+               '"batchid":"'     FUNCTION TRIM(AL-BATCHID)  '",'
+               '"msgid":"'       FUNCTION TRIM(AL-MSGID)    '",'
+               '"msgtxt":"'      FUNCTION TRIM(LG-MSGTXT-TRIM) '"}'
+               DELIMITED BY SIZE INTO LOG-OUT-REC.
+           WRITE LOG-OUT-REC.
        WRITE-LOG-E.
          EXIT.
-      *********************************     
+      *********************************
+      * Validate Environment
+      * INFILENAME, OUTFILENAME and BATCHID have no sensible default -
+      * rather than let a blank one surface later as a confusing file
+      * status error, fail fast with a clear message and a non-zero
+      * RETURN-CODE. Run before any file is opened, so the message is
+      * DISPLAYed only (the structured LOG-FILE is not open yet).
+       VALIDATE-ENVIRONMENT SECTION.
+       VALIDATE-ENVIRONMENT-S.
+           MOVE SPACE TO VE-MISSING-VAR.
+           IF IN-FILE-NAME = SPACE
+               MOVE "INFILENAME" TO VE-MISSING-VAR
+           END-IF.
+           IF VE-MISSING-VAR = SPACE AND OUT-FILE-NAME = SPACE
+               MOVE "OUTFILENAME" TO VE-MISSING-VAR
+           END-IF.
+           IF VE-MISSING-VAR = SPACE AND AL-BATCHID = SPACE
+               MOVE "BATCHID" TO VE-MISSING-VAR
+           END-IF.
+      *
+           IF VE-MISSING-VAR NOT = SPACE
+               ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+               ACCEPT CURRENT-TIME FROM TIME
+               MOVE CD-YEAR TO AL-YEAR
+               MOVE CD-MONTH TO AL-MONTH
+               MOVE CD-DAY TO AL-DAY
+               MOVE CT-HOURS TO AL-HOURS
+               MOVE CT-MINUTES TO AL-MINUTES
+               MOVE CT-SECONDS TO AL-SECONDS
+               MOVE CT-10MSEC TO AL-10MSEC
+               MOVE SPACE TO AL-MSGTXT
+               MOVE "MSGID008" TO AL-MSGID
+               STRING "Required environment variable not set - "
+                      VE-MISSING-VAR DELIMITED BY SIZE
+                      INTO AL-MSGTXT
+               DISPLAY APL-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       VALIDATE-ENVIRONMENT-E.
+         EXIT.
+      *********************************
+      * Restart Check
+      * Looks for a checkpoint file left behind by a previous, abended
+      * run. If one is found with a non-zero record count, the program
+      * resumes by skipping forward instead of reprocessing from
+      * record one, and the business output files are opened EXTEND
+      * (appended to) rather than OUTPUT (truncated).
+       RESTART-CHECK SECTION.
+       RESTART-CHECK-S.
+           MOVE 0 TO CKPT-LAST-READ.
+           MOVE 0 TO CKPT-LAST-WRITTEN.
+           MOVE 0 TO CKPT-LAST-REJECTED.
+           MOVE "N" TO CKPT-RESUME-FLAG.
+      *
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+               END-READ
+               IF CKPT-FILE-STATUS = "00"
+                   MOVE CKPT-REC-READ     TO CKPT-LAST-READ
+                   MOVE CKPT-REC-WRITTEN  TO CKPT-LAST-WRITTEN
+                   MOVE CKPT-REC-REJECTED TO CKPT-LAST-REJECTED
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+           IF CKPT-LAST-READ > 0
+               MOVE "Y" TO CKPT-RESUME-FLAG
+           END-IF.
+       RESTART-CHECK-E.
+         EXIT.
+      *********************************
+      * Checkpoint Skip
+      * Advances IN-FILE past the records already read on a prior run
+      * (CKPT-LAST-READ, not CKPT-LAST-WRITTEN - a prior run may have
+      * read more records than it wrote, e.g. past rejects), without
+      * re-validating or re-writing them.
+       CHECKPOINT-SKIP SECTION.
+       CHECKPOINT-SKIP-S.
+           MOVE 0 TO CKPT-SKIP-COUNT.
+           PERFORM UNTIL CKPT-SKIP-COUNT >= CKPT-LAST-READ
+                      OR FLG-EOF = "1"
+               READ IN-FILE INTO IN-DATA
+                 AT END
+                   MOVE "1" TO FLG-EOF
+               END-READ
+               IF FLG-EOF NOT = "1"
+                   ADD 1 TO CKPT-SKIP-COUNT
+               END-IF
+           END-PERFORM.
+       CHECKPOINT-SKIP-E.
+         EXIT.
+      *********************************
+      * Truncate Output Files
+      * On restart, OUT-FILE/REJECT-FILE already physically contain
+      * every record written since the LAST checkpoint, not just the
+      * ones the checkpoint confirmed - if the prior run abended
+      * between checkpoints, those in-between records are already on
+      * disk. OPEN EXTEND would otherwise duplicate them. Before
+      * FILE-OPEN extends either file, copy each one down to exactly
+      * its checkpointed record count (CKPT-LAST-WRITTEN/-REJECTED).
+       TRUNCATE-OUTPUT-FILES SECTION.
+       TRUNCATE-OUTPUT-FILES-S.
+           PERFORM TRUNCATE-OUT-FILE.
+           PERFORM TRUNCATE-REJECT-FILE.
+       TRUNCATE-OUTPUT-FILES-E.
+         EXIT.
+      *********************************
+      * Truncate Out File
+       TRUNCATE-OUT-FILE SECTION.
+       TRUNCATE-OUT-FILE-S.
+           STRING FUNCTION TRIM(OUT-FILE-NAME) ".tmp"
+                  DELIMITED BY SIZE INTO TEMP-OUT-FILE-NAME.
+           OPEN INPUT OUT-FILE.
+           IF OUT-FILE-STATUS NOT = "00"
+               CLOSE OUT-FILE
+           ELSE
+               OPEN OUTPUT TEMP-OUT-FILE
+               MOVE 0 TO TRUNC-COUNT
+               MOVE "N" TO TRUNC-EOF
+               PERFORM UNTIL TRUNC-COUNT >= CKPT-LAST-WRITTEN
+                          OR TRUNC-EOF = "Y"
+                   READ OUT-FILE INTO TEMP-OUT-REC
+                     AT END
+                       MOVE "Y" TO TRUNC-EOF
+                     NOT AT END
+                       WRITE TEMP-OUT-REC
+                       ADD 1 TO TRUNC-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-OUT-FILE
+               CLOSE OUT-FILE
+      * Rebuild OUT-FILE from the truncated copy so it holds exactly
+      * CKPT-LAST-WRITTEN records before FILE-OPEN extends it.
+               OPEN OUTPUT OUT-FILE
+               CLOSE OUT-FILE
+               OPEN INPUT TEMP-OUT-FILE
+               OPEN EXTEND OUT-FILE
+               MOVE "N" TO TRUNC-EOF
+               PERFORM UNTIL TRUNC-EOF = "Y"
+                   READ TEMP-OUT-FILE INTO TEMP-OUT-REC
+                     AT END
+                       MOVE "Y" TO TRUNC-EOF
+                     NOT AT END
+                       MOVE TEMP-OUT-REC TO OUT-REC
+                       WRITE OUT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-OUT-FILE
+               CLOSE OUT-FILE
+           END-IF.
+       TRUNCATE-OUT-FILE-E.
+         EXIT.
+      *********************************
+      * Truncate Reject File
+       TRUNCATE-REJECT-FILE SECTION.
+       TRUNCATE-REJECT-FILE-S.
+           STRING FUNCTION TRIM(REJECT-FILE-NAME) ".tmp"
+                  DELIMITED BY SIZE INTO TEMP-REJECT-FILE-NAME.
+           OPEN INPUT REJECT-FILE.
+           IF REJECT-FILE-STATUS NOT = "00"
+               CLOSE REJECT-FILE
+           ELSE
+               OPEN OUTPUT TEMP-REJECT-FILE
+               MOVE 0 TO TRUNC-COUNT
+               MOVE "N" TO TRUNC-EOF
+               PERFORM UNTIL TRUNC-COUNT >= CKPT-LAST-REJECTED
+                          OR TRUNC-EOF = "Y"
+                   READ REJECT-FILE INTO TEMP-REJECT-REC
+                     AT END
+                       MOVE "Y" TO TRUNC-EOF
+                     NOT AT END
+                       WRITE TEMP-REJECT-REC
+                       ADD 1 TO TRUNC-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-REJECT-FILE
+               CLOSE REJECT-FILE
+               OPEN OUTPUT REJECT-FILE
+               CLOSE REJECT-FILE
+               OPEN INPUT TEMP-REJECT-FILE
+               OPEN EXTEND REJECT-FILE
+               MOVE "N" TO TRUNC-EOF
+               PERFORM UNTIL TRUNC-EOF = "Y"
+                   READ TEMP-REJECT-FILE INTO TEMP-REJECT-REC
+                     AT END
+                       MOVE "Y" TO TRUNC-EOF
+                     NOT AT END
+                       MOVE TEMP-REJECT-REC TO REJECT-REC
+                       WRITE REJECT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE TEMP-REJECT-FILE
+               CLOSE REJECT-FILE
+           END-IF.
+       TRUNCATE-REJECT-FILE-E.
+         EXIT.
+      *********************************
+      * Write Checkpoint
+      * Persists the absolute read/written/rejected counts so far.
+      * D-VALUE02/D-VALUE03/LOC-REJECT-COUNT are themselves absolute
+      * (seeded from the checkpoint at resume, see PGM-MAIN-S), so they
+      * are written through as-is rather than added to anything here.
+       WRITE-CHECKPOINT SECTION.
+       WRITE-CHECKPOINT-S.
+           MOVE D-VALUE02       TO CKPT-REC-READ.
+           MOVE D-VALUE03       TO CKPT-REC-WRITTEN.
+           MOVE LOC-REJECT-COUNT TO CKPT-REC-REJECTED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-E.
+         EXIT.
+      *********************************
+      * Write Completion Summary
+      * Human-readable job-end report (start/end timestamp, elapsed
+      * time, record counts) for the overnight shift to check without
+      * paging through the full spool log. Opens, writes and closes
+      * its own file at job end only, same self-contained style as
+      * WRITE-CHECKPOINT.
+       WRITE-COMPLETION-SUMMARY SECTION.
+       WRITE-COMPLETION-SUMMARY-S.
+           IF CS-END-SECONDS >= CS-START-SECONDS
+               COMPUTE CS-ELAPSED-SECONDS =
+                   CS-END-SECONDS - CS-START-SECONDS
+           ELSE
+               COMPUTE CS-ELAPSED-SECONDS =
+                   CS-END-SECONDS - CS-START-SECONDS + 86400
+           END-IF.
+           COMPUTE CS-ELAPSED-HH = CS-ELAPSED-SECONDS / 3600.
+           COMPUTE CS-ELAPSED-MM =
+               (CS-ELAPSED-SECONDS - CS-ELAPSED-HH * 3600) / 60.
+           COMPUTE CS-ELAPSED-SS =
+               CS-ELAPSED-SECONDS - CS-ELAPSED-HH * 3600
+                                   - CS-ELAPSED-MM * 60.
+           STRING CS-ELAPSED-HH ":" CS-ELAPSED-MM ":" CS-ELAPSED-SS
+                  DELIMITED BY SIZE INTO CS-ELAPSED-DISPLAY.
+      *
+           OPEN OUTPUT COMPLETION-SUMMARY-FILE.
+      *
+           MOVE SPACE TO COMPLETION-SUMMARY-REC.
+           STRING "Batch Completion Summary - Batch "
+                  FUNCTION TRIM(AL-BATCHID)
+                  DELIMITED BY SIZE INTO COMPLETION-SUMMARY-REC.
+           WRITE COMPLETION-SUMMARY-REC.
+      *
+           MOVE SPACE TO COMPLETION-SUMMARY-REC.
+           STRING "Start Time: " CS-START-TIMESTAMP
+                  DELIMITED BY SIZE INTO COMPLETION-SUMMARY-REC.
+           WRITE COMPLETION-SUMMARY-REC.
+      *
+           MOVE SPACE TO COMPLETION-SUMMARY-REC.
+           STRING "End Time:   " CS-END-TIMESTAMP
+                  DELIMITED BY SIZE INTO COMPLETION-SUMMARY-REC.
+           WRITE COMPLETION-SUMMARY-REC.
+      *
+           MOVE SPACE TO COMPLETION-SUMMARY-REC.
+           STRING "Elapsed Time (HH:MM:SS): " CS-ELAPSED-DISPLAY
+                  DELIMITED BY SIZE INTO COMPLETION-SUMMARY-REC.
+           WRITE COMPLETION-SUMMARY-REC.
+      *
+           MOVE SPACE TO COMPLETION-SUMMARY-REC.
+           STRING "Records Read: " D-VALUE02
+                  ", Records Written: " D-VALUE03
+                  ", Rejected: " LOC-REJECT-COUNT
+                  DELIMITED BY SIZE INTO COMPLETION-SUMMARY-REC.
+           WRITE COMPLETION-SUMMARY-REC.
+      *
+           MOVE SPACE TO COMPLETION-SUMMARY-REC.
+           STRING "Match: " MATCH-FLAG
+                  DELIMITED BY SIZE INTO COMPLETION-SUMMARY-REC.
+           WRITE COMPLETION-SUMMARY-REC.
+      *
+           CLOSE COMPLETION-SUMMARY-FILE.
+       WRITE-COMPLETION-SUMMARY-E.
+         EXIT.
+      *********************************
       * File Open
        FILE-OPEN SECTION.
        FILE-OPEN-S.
-         OPEN INPUT  IN-FILE
-              OUTPUT OUT-FILE.
+         OPEN INPUT  IN-FILE.
+         OPEN INPUT  LOCATION-MASTER-FILE.
          MOVE SPACE  TO  FLG-EOF.
+         IF CKPT-RESUME-FLAG = "Y"
+             OPEN EXTEND OUT-FILE
+             IF OUT-FILE-STATUS NOT = "00"
+                 OPEN OUTPUT OUT-FILE
+             END-IF
+             OPEN EXTEND REJECT-FILE
+             IF REJECT-FILE-STATUS NOT = "00"
+                 OPEN OUTPUT REJECT-FILE
+             END-IF
+             OPEN EXTEND LOG-FILE
+             IF LOG-FILE-STATUS NOT = "00"
+                 OPEN OUTPUT LOG-FILE
+             END-IF
+         ELSE
+             OPEN OUTPUT OUT-FILE
+             OPEN OUTPUT REJECT-FILE
+             OPEN OUTPUT LOG-FILE
+         END-IF.
        FILE-OPEN-E.
          EXIT.
       *********************************
@@ -123,12 +590,16 @@
            AT END
              MOVE '1'  TO  FLG-EOF
          END-READ.
+      *
+         IF FLG-EOF NOT = '1'
+             ADD 1 TO D-VALUE02
+         END-IF.
       *
          MOVE SPACE TO AL-MSGTXT.
          MOVE "MSGID003" TO AL-MSGID.
          MOVE "Read 1 record from file." TO AL-MSGTXT.
          PERFORM WRITE-LOG.
-      *     
+      *
        FILE-READ-E.
          EXIT.
       ********************************
@@ -137,22 +608,102 @@
        FILE-WRITE-READ-S.
          PERFORM WL-LOOP.
       *
-         WRITE OUT-REC FROM IN-DATA AFTER 1.
+         PERFORM VALIDATE-LOCATION.
       *
-         MOVE SPACE TO AL-MSGTXT.
-         MOVE "MSGID004" TO AL-MSGID.
-         MOVE "Write 1 record to file." TO AL-MSGTXT.
-         PERFORM WRITE-LOG.
+         IF VL-VALID-REC = "Y"
+             MOVE IN-DATA TO OUT-REC
+             PERFORM ENRICH-LOCATION
+             WRITE OUT-REC AFTER 1
+             ADD 1 TO D-VALUE03
+      *
+             MOVE SPACE TO AL-MSGTXT
+             MOVE "MSGID004" TO AL-MSGID
+             MOVE "Write 1 record to file." TO AL-MSGTXT
+             PERFORM WRITE-LOG
+      *
+             IF FUNCTION MOD(D-VALUE03, CKPT-INTERVAL) = 0
+                 PERFORM WRITE-CHECKPOINT
+             END-IF
+         ELSE
+             MOVE IN-DATA TO REJ-DATA
+             MOVE VL-ERROR-TEXT TO REJ-REASON
+             WRITE REJECT-REC
+             ADD 1 TO LOC-REJECT-COUNT
+      *
+             MOVE SPACE TO AL-MSGTXT
+             MOVE "MSGID006" TO AL-MSGID
+             STRING "Invalid location record rejected - "
+                    VL-ERROR-TEXT DELIMITED BY SIZE
+                    INTO AL-MSGTXT
+             PERFORM WRITE-LOG
+         END-IF.
       *
          PERFORM FILE-READ.
        FILE-WRITE-READ-E.
          EXIT.
       *********************************
+      * Validate Location
+      * Checks the site code, region code and zip code ranges on the
+      * record just read before it is allowed onto OUT-FILE.
+       VALIDATE-LOCATION SECTION.
+       VALIDATE-LOCATION-S.
+           MOVE "Y" TO VL-VALID-REC.
+           MOVE SPACE TO VL-ERROR-TEXT.
+      *
+           IF LOC-SITE-CODE OF IN-DATA IS NOT NUMERIC
+              OR LOC-SITE-CODE OF IN-DATA = ZEROS
+               MOVE "N" TO VL-VALID-REC
+               MOVE "Invalid LOC-SITE-CODE" TO VL-ERROR-TEXT
+           END-IF.
+      *
+           IF VL-VALID-REC = "Y"
+              IF LOC-REGION-CODE OF IN-DATA IS NOT NUMERIC
+                 OR LOC-REGION-CODE OF IN-DATA < "01"
+                 OR LOC-REGION-CODE OF IN-DATA > "20"
+                  MOVE "N" TO VL-VALID-REC
+                  MOVE "Invalid LOC-REGION-CODE" TO VL-ERROR-TEXT
+              END-IF
+           END-IF.
+      *
+           IF VL-VALID-REC = "Y"
+              IF LOC-ZIP-CODE OF IN-DATA IS NOT NUMERIC
+                 OR LOC-ZIP-CODE OF IN-DATA < "00501"
+                 OR LOC-ZIP-CODE OF IN-DATA > "99950"
+                  MOVE "N" TO VL-VALID-REC
+                  MOVE "Invalid LOC-ZIP-CODE" TO VL-ERROR-TEXT
+              END-IF
+           END-IF.
+       VALIDATE-LOCATION-E.
+         EXIT.
+      *********************************
+      * Enrich Location
+      * Looks the current record's site code up on the keyed location
+      * master and copies its district code / timezone onto OUT-REC.
+      * If the site code is not on the master, the enrichment fields
+      * are left blank rather than rejecting the record - the location
+      * extract itself already passed validation.
+       ENRICH-LOCATION SECTION.
+       ENRICH-LOCATION-S.
+           MOVE SPACE TO OUT-DISTRICT-CODE OF OUT-REC.
+           MOVE SPACE TO OUT-TIMEZONE OF OUT-REC.
+           MOVE LOC-SITE-CODE OF IN-DATA TO LMST-SITE-CODE.
+           READ LOCATION-MASTER-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE LMST-DISTRICT-CODE TO OUT-DISTRICT-CODE OF OUT-REC
+               MOVE LMST-TIMEZONE TO OUT-TIMEZONE OF OUT-REC
+           END-READ.
+       ENRICH-LOCATION-E.
+         EXIT.
+      *********************************
       * File Close
        FILE-CLOSE  SECTION.
        FILE-CLOSE-S.
          CLOSE IN-FILE
-               OUT-FILE.
+               OUT-FILE
+               REJECT-FILE
+               LOCATION-MASTER-FILE.
        FILE-CLOSE-E.
            EXIT.
       ********************************
@@ -168,5 +719,3 @@
            END-PERFORM.
        WL-LOOP-E.
          EXIT.
-
-
