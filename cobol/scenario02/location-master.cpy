@@ -0,0 +1,12 @@
+      ******************************************************************
+      * LOCATION-MASTER.CPY
+      * Keyed location master record - one location/site per record,
+      * looked up by LMST-SITE-CODE to enrich location extract records
+      * with region/district/timezone. No 01 level, so it can be
+      * nested under whatever record the caller needs (FD record area
+      * or a WORKING-STORAGE work area).
+      ******************************************************************
+        03 LMST-SITE-CODE       PIC X(05).
+        03 LMST-REGION-CODE     PIC X(02).
+        03 LMST-DISTRICT-CODE   PIC X(02).
+        03 LMST-TIMEZONE        PIC X(03).
