@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH003.
+      *
+      * Converts order_message.cpy records into one ELK-ready JSON
+      * document per order, exploding ITEM and SHOP-INFO into nested
+      * objects, trimming the X(n) fields and turning the zoned-
+      * decimal PIC 9(8) fields (I-PRICE, ORDER-QUANTITY) into plain
+      * (unpadded) JSON numbers.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT ORDER-FILE ASSIGN TO ORDER-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT JSON-FILE ASSIGN TO JSON-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS JSON-FILE-STATUS.
+         SELECT LOG-FILE ASSIGN TO LOG-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS LOG-FILE-STATUS.
+      *
+       DATA DIVISION.
+      ************************************
+       FILE SECTION.
+       FD  ORDER-FILE LABEL RECORD STANDARD
+                    BLOCK CONTAINS 0 RECORDS.
+         COPY "order_message.cpy" REPLACING message BY ORDER-REC.
+       FD  JSON-FILE LABEL RECORD OMITTED.
+       01 JSON-OUT-REC PIC X(700).
+       FD  LOG-FILE LABEL RECORD OMITTED.
+       01 LOG-OUT-REC PIC X(300).
+      ************************************
+       WORKING-STORAGE SECTION.
+       01 FLG-EOF PIC X(01).
+      *
+       01 ORDER-FILE-NAME   PIC X(255).
+       01 JSON-FILE-NAME    PIC X(255).
+       01 LOG-FILE-NAME     PIC X(255).
+       01 JSON-FILE-STATUS  PIC X(02).
+       01 LOG-FILE-STATUS   PIC X(02).
+      *
+       01 CURRENT-DATE.
+          03 CD-YEAR  PIC 9(4).
+          03 CD-MONTH PIC 9(2).
+          03 CD-DAY   PIC 9(2).
+       01 CURRENT-TIME.
+          03 CT-HOURS   PIC 9(2).
+          03 CT-MINUTES PIC 9(2).
+          03 CT-SECONDS PIC 9(2).
+          03 CT-10MSEC  PIC 9(2).
+      *
+       01 APL-LOG.
+          03 AL-YEAR    PIC 9(4).
+          03 FILLER     PIC X(1) VALUE "/".
+          03 AL-MONTH   PIC 9(2).
+          03 FILLER     PIC X(1) VALUE "/".
+          03 AL-DAY     PIC 9(2).
+          03 FILLER     PIC X(1) VALUE "-".
+          03 Al-HOURS   PIC 9(2).
+          03 FILLER     PIC X(1) VALUE ":".
+          03 AL-MINUTES PIC 9(2).
+          03 FILLER     PIC X(1) VALUE ":".
+          03 AL-SECONDS PIC 9(2).
+          03 FILLER     PIC X(1) VALUE ".".
+          03 AL-10MSEC  PIC 9(2).
+          03 FILLER     PIC X(1) VALUE " ".
+          03 AL-BATCHID PIC X(8) VALUE "BATCH003".
+          03 FILLER     PIC X(1) VALUE " ".
+          03 AL-MSGID   PIC X(8).
+          03 FILLER     PIC X(2) VALUE ": ".
+          03 AL-MSGTXT  PIC X(100).
+      *
+      * Structured (ELK-ready) log record built from APL-LOG
+       01 LG-TIMESTAMP PIC X(22).
+       01 LG-MSGTXT-TRIM PIC X(100).
+      *
+       01 D-VALUE02 PIC 9(8) VALUE 0.
+       01 D-VALUE03 PIC 9(8) VALUE 0.
+       01 UNSAFE-JSON-COUNT PIC 9(8) VALUE 0.
+      *
+      * JSON is hand-built with STRING (no JSON GENERATE in this
+      * runtime - see req001 notes), so nothing escapes a quote or
+      * control character that shows up in a free-text field. Rather
+      * than emit JSON Logstash can't parse, orders with one are
+      * skipped and logged instead.
+       01 WS-QUOTE-COUNT PIC 9(4).
+       01 WS-JSON-UNSAFE PIC X(01).
+      *
+      * Unpadded numeric work fields for the zoned-decimal -> plain
+      * JSON number conversion (MOVE to a zero-suppressed PICTURE,
+      * then FUNCTION TRIM strips the leading spaces the suppression
+      * leaves behind).
+       01 WS-PRICE-OUT PIC ZZZZZZZ9.
+       01 WS-QTY-OUT   PIC ZZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      ***********************************
+      * Main
+       PGM-MAIN SECTION.
+       PGM-MAIN-S.
+      * Initialize
+           ACCEPT ORDER-FILE-NAME FROM ENVIRONMENT "ORDERFILENAME".
+           ACCEPT JSON-FILE-NAME FROM ENVIRONMENT "JSONFILENAME".
+           ACCEPT AL-BATCHID FROM ENVIRONMENT "BATCHID".
+           ACCEPT LOG-FILE-NAME FROM ENVIRONMENT "LOGFILENAME".
+      *
+           PERFORM FILE-OPEN.
+      *
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID001" TO AL-MSGID.
+           MOVE "Begin Program" TO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+      * Main Logic
+           PERFORM ORDER-READ.
+           PERFORM ORDER-TRANSFORM
+                   UNTIL FLG-EOF = '1'.
+      * Finalize
+           PERFORM FILE-CLOSE.
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID002" TO AL-MSGID.
+           MOVE "End Program" TO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID005" TO AL-MSGID.
+           STRING "Orders read: " D-VALUE02
+                  ", JSON documents written: " D-VALUE03
+                  ", Skipped (unsafe JSON): " UNSAFE-JSON-COUNT
+                  DELIMITED BY SIZE INTO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+           CLOSE LOG-FILE.
+       PGM-MAIN-E.
+           STOP RUN.
+      *********************************
+      * Write Log
+       WRITE-LOG SECTION.
+       WRITE-LOG-S.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CD-YEAR TO AL-YEAR.
+           MOVE CD-MONTH TO AL-MONTH.
+           MOVE CD-DAY TO AL-DAY.
+           MOVE CT-HOURS TO AL-HOURS.
+           MOVE CT-MINUTES TO AL-MINUTES.
+           MOVE CT-SECONDS TO AL-SECONDS.
+           MOVE CT-10MSEC TO AL-10MSEC.
+           DISPLAY APL-LOG.
+      *
+      * Also emit the same event as a JSON record for Logstash to
+      * pick up directly from LOG-FILE.
+           STRING AL-YEAR    "-" AL-MONTH   "-" AL-DAY
+                  "T" AL-HOURS "." AL-MINUTES "." AL-SECONDS
+                  "." AL-10MSEC
+                  DELIMITED BY SIZE INTO LG-TIMESTAMP.
+           MOVE FUNCTION TRIM(AL-MSGTXT) TO LG-MSGTXT-TRIM.
+           MOVE SPACE TO LOG-OUT-REC.
+           STRING
+               '{"timestamp":"'  LG-TIMESTAMP               '",'
+               '"batchid":"'     FUNCTION TRIM(AL-BATCHID)  '",'
+               '"msgid":"'       FUNCTION TRIM(AL-MSGID)    '",'
+               '"msgtxt":"'      FUNCTION TRIM(LG-MSGTXT-TRIM) '"}'
+               DELIMITED BY SIZE INTO LOG-OUT-REC.
+           WRITE LOG-OUT-REC.
+       WRITE-LOG-E.
+         EXIT.
+      *********************************
+      * Order Read
+       ORDER-READ SECTION.
+       ORDER-READ-S.
+           READ ORDER-FILE
+             AT END
+               MOVE '1' TO FLG-EOF
+           END-READ.
+           IF FLG-EOF NOT = '1'
+               ADD 1 TO D-VALUE02
+           END-IF.
+       ORDER-READ-E.
+         EXIT.
+      *********************************
+      * Order Transform
+      * Builds one JSON document per order, with ITEM and SHOP-INFO
+      * exploded into nested "item"/"shop" objects.
+       ORDER-TRANSFORM SECTION.
+       ORDER-TRANSFORM-S.
+           PERFORM CHECK-JSON-SAFE.
+           IF WS-JSON-UNSAFE = "Y"
+               ADD 1 TO UNSAFE-JSON-COUNT
+               MOVE SPACE TO AL-MSGTXT
+               MOVE "MSGID006" TO AL-MSGID
+               STRING "Order skipped - quote in free-text field - "
+                      FUNCTION TRIM(ORDER-ID OF ORDER-REC)
+                      DELIMITED BY SIZE INTO AL-MSGTXT
+               PERFORM WRITE-LOG
+           ELSE
+             MOVE I-PRICE OF ORDER-REC TO WS-PRICE-OUT
+             MOVE ORDER-QUANTITY OF ORDER-REC TO WS-QTY-OUT
+      *
+             MOVE SPACE TO JSON-OUT-REC
+             STRING
+               '{"order_id":"'
+                 FUNCTION TRIM(ORDER-ID OF ORDER-REC)      '",'
+               '"order_date":"'
+                 FUNCTION TRIM(ORDER-DATE OF ORDER-REC)    '",'
+               '"order_time":"'
+                 FUNCTION TRIM(ORDER-TIME OF ORDER-REC)    '",'
+               '"order_quantity":' FUNCTION TRIM(WS-QTY-OUT) ','
+               '"item":{'
+                 '"code":"' FUNCTION TRIM(I-CODE OF ORDER-REC)   '",'
+                 '"name":"' FUNCTION TRIM(I-NAME OF ORDER-REC)   '",'
+                 '"price":' FUNCTION TRIM(WS-PRICE-OUT)          ','
+                 '"vendor_id":"'
+                              FUNCTION TRIM(I-VENDORID OF ORDER-REC) '"'
+               '},'
+               '"shop":{'
+                 '"id":"'   FUNCTION TRIM(S-ID OF ORDER-REC)      '",'
+                 '"name":"' FUNCTION TRIM(S-NAME OF ORDER-REC)    '",'
+                 '"zip":"'  FUNCTION TRIM(S-ZIP OF ORDER-REC)     '",'
+                 '"address":"'
+                            FUNCTION TRIM(S-ADDRESS OF ORDER-REC) '",'
+                 '"tel":"'  FUNCTION TRIM(S-TEL OF ORDER-REC)     '"'
+               '}}'
+               DELIMITED BY SIZE INTO JSON-OUT-REC
+             WRITE JSON-OUT-REC
+             ADD 1 TO D-VALUE03
+           END-IF.
+      *
+           PERFORM ORDER-READ.
+       ORDER-TRANSFORM-E.
+         EXIT.
+      *********************************
+      * Check JSON Safe
+      * Free-text fields (I-NAME, S-NAME, S-ADDRESS) flow unescaped
+      * into the hand-built JSON above - a literal quote in any of
+      * them would break the resulting document. There is no escaping
+      * to fall back on (see req001/req005 notes on STRING-built
+      * JSON), so such orders are flagged here and skipped rather than
+      * written.
+       CHECK-JSON-SAFE SECTION.
+       CHECK-JSON-SAFE-S.
+           MOVE 0 TO WS-QUOTE-COUNT.
+           MOVE "N" TO WS-JSON-UNSAFE.
+           INSPECT I-NAME OF ORDER-REC
+                   TALLYING WS-QUOTE-COUNT FOR ALL '"'.
+           INSPECT S-NAME OF ORDER-REC
+                   TALLYING WS-QUOTE-COUNT FOR ALL '"'.
+           INSPECT S-ADDRESS OF ORDER-REC
+                   TALLYING WS-QUOTE-COUNT FOR ALL '"'.
+           IF WS-QUOTE-COUNT > 0
+               MOVE "Y" TO WS-JSON-UNSAFE
+           END-IF.
+       CHECK-JSON-SAFE-E.
+         EXIT.
+      *********************************
+      * File Open
+       FILE-OPEN SECTION.
+       FILE-OPEN-S.
+         OPEN INPUT  ORDER-FILE.
+         MOVE SPACE  TO  FLG-EOF.
+         OPEN OUTPUT JSON-FILE.
+         OPEN OUTPUT LOG-FILE.
+       FILE-OPEN-E.
+         EXIT.
+      *********************************
+      * File Close
+       FILE-CLOSE  SECTION.
+       FILE-CLOSE-S.
+         CLOSE ORDER-FILE
+               JSON-FILE.
+       FILE-CLOSE-E.
+           EXIT.
