@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SHOP-INFO.CPY
+      * Shop master record - one shop per record. Field shapes mirror
+      * the SHOP-INFO group in order_message.cpy so lookups by S-ID
+      * line up directly with order records. No 01 level, so this can
+      * be nested under whatever record the caller needs (FD record
+      * area or a WORKING-STORAGE table entry).
+      ******************************************************************
+        03 S-ID                 PIC X(6).
+        03 S-NAME                PIC X(60).
+        03 S-ZIP                 PIC X(7).
+        03 S-ADDRESS             PIC X(120).
+        03 S-TEL                 PIC X(12).
