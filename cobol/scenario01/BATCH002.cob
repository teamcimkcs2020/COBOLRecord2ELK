@@ -0,0 +1,427 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH002.
+      *
+      * Reconciles order records against the shop master so shops
+      * that received zero orders still show up on the report (an
+      * order extract alone can never reveal a shop's absence).
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT ORDER-FILE ASSIGN TO ORDER-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT SHOP-FILE ASSIGN TO SHOP-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT VENDOR-FILE ASSIGN TO VENDOR-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT VENDOR-EXCEPTIONS-FILE
+                        ASSIGN TO VENDOR-EXCEPTIONS-FILE-NAME
+                        FILE STATUS IS VENDOR-EXCEPTIONS-FILE-STATUS.
+         SELECT SUMMARY-FILE ASSIGN TO SUMMARY-FILE-NAME
+                        FILE STATUS IS SUMMARY-FILE-STATUS.
+         SELECT LOG-FILE ASSIGN TO LOG-FILE-NAME
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS LOG-FILE-STATUS.
+      *
+       DATA DIVISION.
+      ************************************
+       FILE SECTION.
+       FD  ORDER-FILE LABEL RECORD STANDARD
+                    BLOCK CONTAINS 0 RECORDS.
+         COPY "order_message.cpy" REPLACING message BY ORDER-REC.
+       FD  SHOP-FILE LABEL RECORD STANDARD
+                    BLOCK CONTAINS 0 RECORDS.
+       01 SHOP-REC.
+         COPY "shop-info.cpy".
+       FD  VENDOR-FILE LABEL RECORD STANDARD
+                    BLOCK CONTAINS 0 RECORDS.
+       01 VENDOR-REC.
+         COPY "vendor-info.cpy".
+       FD  VENDOR-EXCEPTIONS-FILE LABEL RECORD OMITTED.
+       01 VEXC-REC.
+         COPY "order_message.cpy"
+           REPLACING ==01 message== BY ==02 VEXC-DATA==.
+         02 VEXC-REASON PIC X(40).
+       FD  SUMMARY-FILE LABEL RECORD OMITTED.
+       01 SUMMARY-OUT-REC PIC X(160).
+       FD  LOG-FILE LABEL RECORD OMITTED.
+       01 LOG-OUT-REC PIC X(300).
+      ************************************
+       WORKING-STORAGE SECTION.
+       01 FLG-EOF PIC X(01).
+      *
+       01 ORDER-FILE-NAME   PIC X(255).
+       01 SHOP-FILE-NAME    PIC X(255).
+       01 VENDOR-FILE-NAME  PIC X(255).
+       01 VENDOR-EXCEPTIONS-FILE-NAME PIC X(255).
+       01 SUMMARY-FILE-NAME PIC X(255).
+       01 LOG-FILE-NAME     PIC X(255).
+       01 VENDOR-EXCEPTIONS-FILE-STATUS PIC X(02).
+       01 SUMMARY-FILE-STATUS PIC X(02).
+       01 LOG-FILE-STATUS      PIC X(02).
+      *
+       01 CURRENT-DATE.
+          03 CD-YEAR  PIC 9(4).
+          03 CD-MONTH PIC 9(2).
+          03 CD-DAY   PIC 9(2).
+       01 CURRENT-TIME.
+          03 CT-HOURS   PIC 9(2).
+          03 CT-MINUTES PIC 9(2).
+          03 CT-SECONDS PIC 9(2).
+          03 CT-10MSEC  PIC 9(2).
+      *
+       01 APL-LOG.
+          03 AL-YEAR    PIC 9(4).
+          03 FILLER     PIC X(1) VALUE "/".
+          03 AL-MONTH   PIC 9(2).
+          03 FILLER     PIC X(1) VALUE "/".
+          03 AL-DAY     PIC 9(2).
+          03 FILLER     PIC X(1) VALUE "-".
+          03 Al-HOURS   PIC 9(2).
+          03 FILLER     PIC X(1) VALUE ":".
+          03 AL-MINUTES PIC 9(2).
+          03 FILLER     PIC X(1) VALUE ":".
+          03 AL-SECONDS PIC 9(2).
+          03 FILLER     PIC X(1) VALUE ".".
+          03 AL-10MSEC  PIC 9(2).
+          03 FILLER     PIC X(1) VALUE " ".
+          03 AL-BATCHID PIC X(8) VALUE "BATCH002".
+          03 FILLER     PIC X(1) VALUE " ".
+          03 AL-MSGID   PIC X(8).
+          03 FILLER     PIC X(2) VALUE ": ".
+          03 AL-MSGTXT  PIC X(100).
+      *
+      * Structured (ELK-ready) log record built from APL-LOG
+       01 LG-TIMESTAMP PIC X(22).
+       01 LG-MSGTXT-TRIM PIC X(100).
+      *
+       01 D-VALUE02 PIC 9(8) VALUE 0.
+       01 UNMATCHED-ORDER-COUNT PIC 9(8) VALUE 0.
+       01 UNKNOWN-VENDOR-COUNT  PIC 9(8) VALUE 0.
+      *
+      * In-memory vendor master, loaded once from VENDOR-FILE. Orders
+      * whose I-VENDORID is not on the list are not accumulated onto
+      * the shop summary - they are routed to VENDOR-EXCEPTIONS-FILE
+      * instead (this runtime's indexed file handler is disabled, so
+      * the master is kept as an in-memory table rather than a keyed
+      * file - see req006 notes).
+       01 VENDOR-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 VENDOR-TABLE.
+          02 VENDOR-ENTRY OCCURS 200 TIMES INDEXED BY VENDOR-IDX.
+             COPY "vendor-info.cpy".
+      *
+      * In-memory shop master, loaded once from SHOP-FILE. Holds the
+      * running order count / quantity / extended-price totals per
+      * shop so a shop with zero matching orders still appears on the
+      * summary report with zero totals.
+       01 SHOP-TABLE-COUNT PIC 9(4) VALUE 0.
+       01 SHOP-TABLE.
+          02 SHOP-ENTRY OCCURS 200 TIMES INDEXED BY SHOP-IDX.
+             COPY "shop-info.cpy".
+             03 SHOP-ORDER-COUNT PIC 9(8) VALUE 0.
+             03 SHOP-TOTAL-QTY   PIC 9(8) VALUE 0.
+             03 SHOP-TOTAL-PRICE PIC 9(18) VALUE 0.
+      *
+      * Widened to 9(16)/9(18) - I-PRICE and ORDER-QUANTITY are both
+      * PIC 9(8), so their product can need up to 16 digits; a PIC
+      * 9(12) receiver silently truncated the high-order digits.
+       01 WS-EXT-PRICE PIC 9(16).
+       01 WS-FOUND-FLAG PIC X(01).
+      *
+       PROCEDURE DIVISION.
+      ***********************************
+      * Main
+       PGM-MAIN SECTION.
+       PGM-MAIN-S.
+      * Initialize
+           ACCEPT ORDER-FILE-NAME FROM ENVIRONMENT "ORDERFILENAME".
+           ACCEPT SHOP-FILE-NAME FROM ENVIRONMENT "SHOPFILENAME".
+           ACCEPT VENDOR-FILE-NAME FROM ENVIRONMENT "VENDORFILENAME".
+           ACCEPT VENDOR-EXCEPTIONS-FILE-NAME
+                  FROM ENVIRONMENT "VENDOREXCEPTIONSFILENAME".
+           ACCEPT SUMMARY-FILE-NAME
+                  FROM ENVIRONMENT "SUMMARYFILENAME".
+           ACCEPT AL-BATCHID FROM ENVIRONMENT "BATCHID".
+           ACCEPT LOG-FILE-NAME FROM ENVIRONMENT "LOGFILENAME".
+      *
+           PERFORM FILE-OPEN.
+      *
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID001" TO AL-MSGID.
+           MOVE "Begin Program" TO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+           PERFORM LOAD-SHOP-MASTER.
+           PERFORM LOAD-VENDOR-MASTER.
+      *
+      * Main Logic
+           PERFORM ORDER-READ.
+           PERFORM ORDER-ACCUMULATE
+                   UNTIL FLG-EOF = '1'.
+      *
+           PERFORM WRITE-SUMMARY-REPORT.
+      * Finalize
+           PERFORM FILE-CLOSE.
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID002" TO AL-MSGID.
+           MOVE "End Program" TO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+           MOVE SPACE TO AL-MSGTXT.
+           MOVE "MSGID005" TO AL-MSGID.
+           STRING "Shops: " SHOP-TABLE-COUNT
+                  ", Vendors: " VENDOR-TABLE-COUNT
+                  ", Orders: " D-VALUE02
+                  ", NoShop: " UNMATCHED-ORDER-COUNT
+                  ", BadVendor: " UNKNOWN-VENDOR-COUNT
+                  DELIMITED BY SIZE INTO AL-MSGTXT.
+           PERFORM WRITE-LOG.
+      *
+           CLOSE LOG-FILE.
+       PGM-MAIN-E.
+           STOP RUN.
+      *********************************
+      * Write Log
+       WRITE-LOG SECTION.
+       WRITE-LOG-S.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CD-YEAR TO AL-YEAR.
+           MOVE CD-MONTH TO AL-MONTH.
+           MOVE CD-DAY TO AL-DAY.
+           MOVE CT-HOURS TO AL-HOURS.
+           MOVE CT-MINUTES TO AL-MINUTES.
+           MOVE CT-SECONDS TO AL-SECONDS.
+           MOVE CT-10MSEC TO AL-10MSEC.
+           DISPLAY APL-LOG.
+      *
+      * Also emit the same event as a JSON record for Logstash to
+      * pick up directly from LOG-FILE.
+           STRING AL-YEAR    "-" AL-MONTH   "-" AL-DAY
+                  "T" AL-HOURS "." AL-MINUTES "." AL-SECONDS
+                  "." AL-10MSEC
+                  DELIMITED BY SIZE INTO LG-TIMESTAMP.
+           MOVE FUNCTION TRIM(AL-MSGTXT) TO LG-MSGTXT-TRIM.
+           MOVE SPACE TO LOG-OUT-REC.
+           STRING
+               '{"timestamp":"'  LG-TIMESTAMP               '",'
+               '"batchid":"'     FUNCTION TRIM(AL-BATCHID)  '",'
+               '"msgid":"'       FUNCTION TRIM(AL-MSGID)    '",'
+               '"msgtxt":"'      FUNCTION TRIM(LG-MSGTXT-TRIM) '"}'
+               DELIMITED BY SIZE INTO LOG-OUT-REC.
+           WRITE LOG-OUT-REC.
+       WRITE-LOG-E.
+         EXIT.
+      *********************************
+      * Load Shop Master
+      * Reads every shop record into SHOP-TABLE up front so shops with
+      * no matching orders still get a zero-totals line on the report.
+       LOAD-SHOP-MASTER SECTION.
+       LOAD-SHOP-MASTER-S.
+           OPEN INPUT SHOP-FILE.
+           MOVE SPACE TO FLG-EOF.
+           PERFORM UNTIL FLG-EOF = "1"
+               READ SHOP-FILE
+                 AT END
+                   MOVE "1" TO FLG-EOF
+               END-READ
+               IF FLG-EOF NOT = "1"
+                   IF SHOP-TABLE-COUNT >= 200
+                       MOVE SPACE TO AL-MSGTXT
+                       MOVE "MSGID009" TO AL-MSGID
+                       MOVE "Shop master exceeds 200 entries - aborting"
+                         TO AL-MSGTXT
+                       PERFORM WRITE-LOG
+                       CLOSE SHOP-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO SHOP-TABLE-COUNT
+                   MOVE CORRESPONDING SHOP-REC
+                     TO SHOP-ENTRY (SHOP-TABLE-COUNT)
+               END-IF
+           END-PERFORM.
+           CLOSE SHOP-FILE.
+           MOVE SPACE TO FLG-EOF.
+       LOAD-SHOP-MASTER-E.
+         EXIT.
+      *********************************
+      * Load Vendor Master
+      * Reads every vendor record into VENDOR-TABLE up front so each
+      * order's I-VENDORID can be checked against it.
+       LOAD-VENDOR-MASTER SECTION.
+       LOAD-VENDOR-MASTER-S.
+           OPEN INPUT VENDOR-FILE.
+           MOVE SPACE TO FLG-EOF.
+           PERFORM UNTIL FLG-EOF = "1"
+               READ VENDOR-FILE
+                 AT END
+                   MOVE "1" TO FLG-EOF
+               END-READ
+               IF FLG-EOF NOT = "1"
+                   IF VENDOR-TABLE-COUNT >= 200
+                       MOVE SPACE TO AL-MSGTXT
+                       MOVE "MSGID010" TO AL-MSGID
+                       MOVE "Vendor master exceeds 200 entries"
+                         TO AL-MSGTXT
+                       PERFORM WRITE-LOG
+                       CLOSE VENDOR-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO VENDOR-TABLE-COUNT
+                   MOVE CORRESPONDING VENDOR-REC
+                     TO VENDOR-ENTRY (VENDOR-TABLE-COUNT)
+               END-IF
+           END-PERFORM.
+           CLOSE VENDOR-FILE.
+           MOVE SPACE TO FLG-EOF.
+       LOAD-VENDOR-MASTER-E.
+         EXIT.
+      *********************************
+      * Order Read
+       ORDER-READ SECTION.
+       ORDER-READ-S.
+           READ ORDER-FILE
+             AT END
+               MOVE '1' TO FLG-EOF
+           END-READ.
+           IF FLG-EOF NOT = '1'
+               ADD 1 TO D-VALUE02
+           END-IF.
+       ORDER-READ-E.
+         EXIT.
+      *********************************
+      * Order Accumulate
+      * Looks up the order's shop in SHOP-TABLE and adds this order's
+      * quantity and extended price onto that shop's running totals.
+       ORDER-ACCUMULATE SECTION.
+       ORDER-ACCUMULATE-S.
+           PERFORM FIND-VENDOR.
+           IF WS-FOUND-FLAG NOT = "Y"
+               ADD 1 TO UNKNOWN-VENDOR-COUNT
+               MOVE SPACE TO VEXC-REASON
+               STRING "Unrecognized vendor - "
+                      I-VENDORID OF ORDER-REC
+                      DELIMITED BY SIZE INTO VEXC-REASON
+               MOVE CORRESPONDING ORDER-REC TO VEXC-DATA
+               WRITE VEXC-REC
+               MOVE SPACE TO AL-MSGTXT
+               MOVE "MSGID008" TO AL-MSGID
+               STRING "Order rejected - unrecognized vendor - "
+                      I-VENDORID OF ORDER-REC
+                      DELIMITED BY SIZE INTO AL-MSGTXT
+               PERFORM WRITE-LOG
+           ELSE
+               PERFORM FIND-SHOP
+               IF WS-FOUND-FLAG = "Y"
+                   ADD 1 TO SHOP-ORDER-COUNT OF SHOP-ENTRY (SHOP-IDX)
+                   ADD ORDER-QUANTITY OF ORDER-REC
+                       TO SHOP-TOTAL-QTY OF SHOP-ENTRY (SHOP-IDX)
+                   COMPUTE WS-EXT-PRICE =
+                       I-PRICE OF ORDER-REC
+                       * ORDER-QUANTITY OF ORDER-REC
+                   ADD WS-EXT-PRICE
+                       TO SHOP-TOTAL-PRICE OF SHOP-ENTRY (SHOP-IDX)
+               ELSE
+                   ADD 1 TO UNMATCHED-ORDER-COUNT
+                   MOVE SPACE TO AL-MSGTXT
+                   MOVE "MSGID006" TO AL-MSGID
+                   STRING "Order refers to unknown shop - "
+                          S-ID OF SHOP-INFO OF ORDER-REC
+                          DELIMITED BY SIZE INTO AL-MSGTXT
+                   PERFORM WRITE-LOG
+               END-IF
+           END-IF.
+           PERFORM ORDER-READ.
+       ORDER-ACCUMULATE-E.
+         EXIT.
+      *********************************
+      * Find Vendor
+      * Linear search of VENDOR-TABLE by vendor ID (same in-memory
+      * table approach as FIND-SHOP - see req006 notes).
+       FIND-VENDOR SECTION.
+       FIND-VENDOR-S.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM VARYING VENDOR-IDX FROM 1 BY 1
+                   UNTIL VENDOR-IDX > VENDOR-TABLE-COUNT
+               IF VID-VENDOR-ID OF VENDOR-ENTRY (VENDOR-IDX) =
+                  I-VENDORID OF ORDER-REC
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       FIND-VENDOR-E.
+         EXIT.
+      *********************************
+      * Find Shop
+      * Linear search of SHOP-TABLE by S-ID (this runtime's indexed
+      * file handler is disabled, so the master is kept as an in-
+      * memory table rather than a keyed file - see req006 notes).
+       FIND-SHOP SECTION.
+       FIND-SHOP-S.
+           MOVE "N" TO WS-FOUND-FLAG.
+           PERFORM VARYING SHOP-IDX FROM 1 BY 1
+                   UNTIL SHOP-IDX > SHOP-TABLE-COUNT
+               IF S-ID OF SHOP-ENTRY (SHOP-IDX) =
+                  S-ID OF SHOP-INFO OF ORDER-REC
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+       FIND-SHOP-E.
+         EXIT.
+      *********************************
+      * Write Summary Report
+       WRITE-SUMMARY-REPORT SECTION.
+       WRITE-SUMMARY-REPORT-S.
+           MOVE SPACE TO SUMMARY-OUT-REC.
+           STRING "Shop Order Summary - Batch " AL-BATCHID
+                  DELIMITED BY SIZE INTO SUMMARY-OUT-REC.
+           WRITE SUMMARY-OUT-REC.
+      *
+           PERFORM VARYING SHOP-IDX FROM 1 BY 1
+                   UNTIL SHOP-IDX > SHOP-TABLE-COUNT
+               MOVE SPACE TO SUMMARY-OUT-REC
+               STRING "ShopID: " S-ID OF SHOP-ENTRY (SHOP-IDX)
+                      " Name: "
+                      FUNCTION TRIM(S-NAME OF SHOP-ENTRY (SHOP-IDX))
+                      " OrderCount: "
+                      SHOP-ORDER-COUNT OF SHOP-ENTRY (SHOP-IDX)
+                      " TotalQty: "
+                      SHOP-TOTAL-QTY OF SHOP-ENTRY (SHOP-IDX)
+                      " TotalExtPrice: "
+                      SHOP-TOTAL-PRICE OF SHOP-ENTRY (SHOP-IDX)
+                      DELIMITED BY SIZE INTO SUMMARY-OUT-REC
+               WRITE SUMMARY-OUT-REC
+               IF SHOP-ORDER-COUNT OF SHOP-ENTRY (SHOP-IDX) = 0
+                   MOVE SPACE TO AL-MSGTXT
+                   MOVE "MSGID007" TO AL-MSGID
+                   STRING "Shop with zero orders - "
+                          S-ID OF SHOP-ENTRY (SHOP-IDX)
+                          DELIMITED BY SIZE INTO AL-MSGTXT
+                   PERFORM WRITE-LOG
+               END-IF
+           END-PERFORM.
+       WRITE-SUMMARY-REPORT-E.
+         EXIT.
+      *********************************
+      * File Open
+       FILE-OPEN SECTION.
+       FILE-OPEN-S.
+         OPEN INPUT  ORDER-FILE.
+         MOVE SPACE  TO  FLG-EOF.
+         OPEN OUTPUT SUMMARY-FILE.
+         OPEN OUTPUT VENDOR-EXCEPTIONS-FILE.
+         OPEN OUTPUT LOG-FILE.
+       FILE-OPEN-E.
+         EXIT.
+      *********************************
+      * File Close
+       FILE-CLOSE  SECTION.
+       FILE-CLOSE-S.
+         CLOSE ORDER-FILE
+               SUMMARY-FILE
+               VENDOR-EXCEPTIONS-FILE.
+       FILE-CLOSE-E.
+           EXIT.
