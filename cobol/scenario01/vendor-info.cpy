@@ -0,0 +1,10 @@
+      ******************************************************************
+      * VENDOR-INFO.CPY
+      * Vendor master record - one vendor per record. VID-VENDOR-ID
+      * mirrors the shape of I-VENDORID in order_message.cpy so orders
+      * can be matched against it directly. No 01 level, so it can be
+      * nested under whatever record the caller needs (FD record area
+      * or a WORKING-STORAGE table entry).
+      ******************************************************************
+        03 VID-VENDOR-ID         PIC X(4).
+        03 VID-VENDOR-NAME       PIC X(40).
